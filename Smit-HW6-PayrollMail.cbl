@@ -6,21 +6,73 @@
        SELECT IN-PAYROLL-FILE
            ASSIGN TO
            '\\client\E$\COBOL\Homework6\Smit-HW6-PayrollIn.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-PAYROLL-FILE.
        SELECT OUT-PAYROLL-FILE
            ASSIGN TO
            '\\client\E$\COBOL\Homework6\Smit-HW6-PayrollOut.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT-PAYROLL-FILE.
        SELECT IN-MAIL-FILE
            ASSIGN TO
            '\\client\E$\COBOL\Homework6\Smit-HW6-MailIn.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-MAIL-FILE.
        SELECT OUT-MAIL-FILE
            ASSIGN TO
            '\\client\E$\COBOL\Homework6\Smit-HW6-MailOut.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT-MAIL-FILE.
+       SELECT SORT-PAYROLL-FILE
+           ASSIGN TO
+           'Smit-HW6-PayrollSort.wrk'.
+       SELECT OUT-EXCEPTION-FILE
+           ASSIGN TO
+           '\\client\E$\COBOL\Homework6\Smit-HW6-PayrollExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT-EXCEPTION-FILE.
+       SELECT OUT-RECONCILE-FILE
+           ASSIGN TO
+           '\\client\E$\COBOL\Homework6\Smit-HW6-Reconcile.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT-RECONCILE-FILE.
+       SELECT SORT-MAIL-FILE
+           ASSIGN TO
+           'Smit-HW6-MailSort.wrk'.
+       SELECT IN-DEDUCTION-FILE
+           ASSIGN TO
+           '\\client\E$\COBOL\Homework6\Smit-HW6-DeductionsIn.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-DEDUCTION-FILE.
+       SELECT OUT-MAIL-CSV-FILE
+           ASSIGN TO
+           '\\client\E$\COBOL\Homework6\Smit-HW6-MailOut.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUT-MAIL-CSV-FILE.
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO
+           'Smit-HW6-Checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT-FILE.
        DATA DIVISION.
        FILE SECTION.
+       SD SORT-PAYROLL-FILE.
+       01 SORT-PAYROLL-REC.
+           05 SRT-EMPLOYEE-NUM     PIC X(5).
+           05 SRT-EMPLOYEE-NAME    PIC X(20).
+           05 SRT-TERRITORY-NUM    PIC X(2).
+           05 SRT-OFFICE-NUM       PIC X(2).
+           05 SRT-ANNUAL-SALARY    PIC X(6).
+           05 SRT-PHONE-NUM        PIC X(10).
+
+       SD SORT-MAIL-FILE.
+       01 SORT-MAIL-REC.
+           05 SRT-MAIL-ZIP-KEY        PIC X(5).
+           05 SRT-MAIL-EMPLOYEE-NUM   PIC X(5).
+           05 SRT-MAIL-CUSTOMER-NAME  PIC X(20).
+           05 SRT-MAIL-STREET-ADDRESS PIC X(20).
+           05 SRT-MAIL-CITY-STATE-ZIP PIC X(20).
+
        FD IN-PAYROLL-FILE.
        01 IN-PAYROLL-REC.
            05 IN-EMPLOYEE-NUM      PIC X(5).
@@ -31,14 +83,28 @@
            05 IN-PHONE-NUM         PIC X(10).
 
        FD OUT-PAYROLL-FILE.
-       01 OUT-HEADER-ONE           PIC X(80).
-       01 OUT-HEADER-TWO           PIC X(80).
-       01 OUT-BLANKS-ONE           PIC X(80).
-       01 OUT-EMPLOYEE-REC         PIC X(80).
-       01 OUT-BLANKS-TWO           PIC X(80).
+       01 OUT-HEADER-ONE           PIC X(132).
+       01 OUT-HEADER-TWO           PIC X(132).
+       01 OUT-BLANKS-ONE           PIC X(132).
+       01 OUT-EMPLOYEE-REC         PIC X(132).
+       01 OUT-BLANKS-TWO           PIC X(132).
+
+       FD IN-DEDUCTION-FILE.
+       01 IN-DEDUCTION-REC.
+           05 IN-DED-EMPLOYEE-NUM  PIC X(5).
+           05 IN-DED-AMOUNT        PIC X(6).
+
+       FD OUT-EXCEPTION-FILE.
+       01 OUT-EXCEPTION-HEADER     PIC X(80).
+       01 OUT-EXCEPTION-REC        PIC X(80).
+
+       FD OUT-RECONCILE-FILE.
+       01 OUT-RECONCILE-HEADER     PIC X(80).
+       01 OUT-RECONCILE-REC        PIC X(80).
 
        FD IN-MAIL-FILE.
        01 IN-MAIL-REC.
+           05 IN-MAIL-EMPLOYEE-NUM PIC X(5).
            05 IN-CUSTOMER-NAME     PIC X(20).
            05 IN-STREET-ADDRESS    PIC X(20).
            05 IN-CITY-STATE-ZIP    PIC X(20).
@@ -50,8 +116,143 @@
        01 OUT-STREET-ADDRESS       PIC X(45).
        01 OUT-CITY-STATE-ZIP       PIC X(45).
 
+       FD OUT-MAIL-CSV-FILE.
+       01 OUT-MAIL-CSV-REC         PIC X(132).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-PAYROLL-COUNT   PIC 9(6).
+           05 CKPT-MAIL-COUNT      PIC 9(6).
+           05 CKPT-PAGE-NUM        PIC 99.
+           05 CKPT-LINES-ON-PAGE   PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 ARE-THERE-MORE-RECORDS   PIC X(3)  VALUE 'YES'.
+       01 NO-MORE-SORTED-RECS      PIC X(3)  VALUE 'NO '.
+       01 FILE-STATUS-FIELDS.
+           05 FS-IN-PAYROLL-FILE      PIC X(2) VALUE '00'.
+           05 FS-OUT-PAYROLL-FILE     PIC X(2) VALUE '00'.
+           05 FS-IN-MAIL-FILE         PIC X(2) VALUE '00'.
+           05 FS-OUT-MAIL-FILE        PIC X(2) VALUE '00'.
+           05 FS-OUT-EXCEPTION-FILE   PIC X(2) VALUE '00'.
+           05 FS-OUT-RECONCILE-FILE   PIC X(2) VALUE '00'.
+           05 FS-IN-DEDUCTION-FILE    PIC X(2) VALUE '00'.
+           05 FS-OUT-MAIL-CSV-FILE    PIC X(2) VALUE '00'.
+           05 FS-CHECKPOINT-FILE      PIC X(2) VALUE '00'.
+       01 CHECK-STATUS             PIC X(2)  VALUE '00'.
+       01 CHECK-FILE-NAME          PIC X(30) VALUE SPACES.
+       01 RESTART-FIELDS.
+           05 CKPT-PAYROLL-COUNT-IN   PIC 9(6) VALUE ZERO.
+           05 CKPT-MAIL-COUNT-IN      PIC 9(6) VALUE ZERO.
+           05 PAYROLL-REC-ORDINAL     PIC 9(6) VALUE ZERO.
+           05 MAIL-REC-ORDINAL        PIC 9(6) VALUE ZERO.
+           05 RESUMING-PAYROLL-SW     PIC X(3) VALUE 'NO '.
+           05 RESUMING-MAIL-SW        PIC X(3) VALUE 'NO '.
+       01 CHECKPOINT-CONTROL-FIELDS.
+           05 CHECKPOINT-INTERVAL       PIC 9(3) VALUE 025.
+           05 PAYROLL-LINES-SINCE-CKPT  PIC 9(3) VALUE ZERO.
+           05 MAIL-LINES-SINCE-CKPT     PIC 9(3) VALUE ZERO.
+           05 PAYROLL-CKPT-DUE-SW       PIC X(3) VALUE 'NO '.
+       01 PAGE-CONTROL-FIELDS.
+           05 LINES-ON-PAGE        PIC 9(3)  VALUE ZERO.
+           05 LINES-PER-PAGE       PIC 9(3)  VALUE 050.
+           05 CURRENT-PAGE-NUM     PIC 99    VALUE 01.
+       01 SALARY-TOTAL-FIELDS.
+           05 ANNUAL-SALARY-NUM    PIC 9(6)  VALUE ZERO.
+           05 GRAND-TOTAL-SALARY   PIC 9(9)  VALUE ZERO.
+       01 CONTROL-BREAK-FIELDS.
+           05 FIRST-RECORD-SWITCH  PIC X(3)  VALUE 'YES'.
+           05 PREV-TERRITORY-NUM   PIC X(2)  VALUE SPACES.
+           05 PREV-OFFICE-NUM      PIC X(2)  VALUE SPACES.
+           05 OFFICE-SUBTOTAL      PIC 9(9)  VALUE ZERO.
+           05 TERRITORY-SUBTOTAL   PIC 9(9)  VALUE ZERO.
+       01 VALID-RECORD-FIELDS.
+           05 RECORD-IS-VALID      PIC X(3)  VALUE 'YES'.
+           05 EXCEPTION-REASON     PIC X(30) VALUE SPACES.
+       01 WORKING-EXCEPTION-HEADER.
+           05 FILLER14             PIC X(24) VALUE SPACES.
+           05 EXCEPTION-TITLE      PIC X(24) VALUE
+               'PAYROLL EXCEPTION REPORT'.
+           05 FILLER15             PIC X(22) VALUE SPACES.
+           05 DATE-OUT-3           PIC X(10).
+       01 WORKING-EXCEPTION-REC.
+           05 EXC-EMPLOYEE-NUM     PIC X(5).
+           05 EXC-SPACES-ONE       PIC X(3)  VALUE SPACES.
+           05 EXC-EMPLOYEE-NAME    PIC X(20).
+           05 EXC-SPACES-TWO       PIC X(3)  VALUE SPACES.
+           05 EXC-REASON-OUT       PIC X(30).
+           05 EXC-FILLER           PIC X(19) VALUE SPACES.
+       01 WORKING-RECONCILE-HEADER.
+           05 FILLER16             PIC X(20) VALUE SPACES.
+           05 RECONCILE-TITLE      PIC X(28) VALUE
+               'MAILING LIST RECONCILIATION'.
+           05 FILLER17             PIC X(22) VALUE SPACES.
+           05 DATE-OUT-4           PIC X(10).
+       01 WORKING-RECONCILE-REC.
+           05 REC-EMPLOYEE-NUM     PIC X(5).
+           05 REC-SPACES-ONE       PIC X(3)  VALUE SPACES.
+           05 REC-EMPLOYEE-NAME    PIC X(20).
+           05 REC-SPACES-TWO       PIC X(3)  VALUE SPACES.
+           05 REC-REASON-OUT       PIC X(30).
+           05 REC-FILLER           PIC X(19) VALUE SPACES.
+       01 PAYROLL-EMP-COUNT        PIC 9(4)  VALUE ZERO.
+       01 PAYROLL-EMP-TABLE.
+           05 PAYROLL-EMP-ENTRY    OCCURS 500 TIMES
+                                    INDEXED BY PE-IDX.
+               10 PAYROLL-EMP-NUM     PIC X(5).
+               10 PAYROLL-EMP-NAME    PIC X(20).
+               10 PAYROLL-EMP-MATCHED PIC X(3)  VALUE 'NO '.
+       01 MAIL-EMP-COUNT           PIC 9(4)  VALUE ZERO.
+       01 MAIL-EMP-TABLE.
+           05 MAIL-EMP-ENTRY       OCCURS 500 TIMES
+                                    INDEXED BY ME-IDX.
+               10 MAIL-EMP-NUM        PIC X(5).
+               10 MAIL-EMP-NAME       PIC X(20).
+               10 MAIL-EMP-MATCHED    PIC X(3)  VALUE 'NO '.
+       01 DEDUCTION-COUNT          PIC 9(4)  VALUE ZERO.
+       01 DEDUCTION-TABLE.
+           05 DEDUCTION-ENTRY      OCCURS 500 TIMES
+                                    INDEXED BY DE-IDX.
+               10 DED-EMPLOYEE-NUM    PIC X(5).
+               10 DED-AMOUNT          PIC X(6).
+       01 NET-PAY-FIELDS.
+           05 DEDUCTION-AMOUNT-NUM  PIC 9(6)  VALUE ZERO.
+           05 NET-PAY-NUM           PIC 9(6)  VALUE ZERO.
+           05 DEDUCTION-FOUND-SW    PIC X(3)  VALUE 'NO '.
+       01 CSZ-WORK-FIELD               PIC X(20).
+       01 CSZ-CHAR-TABLE REDEFINES CSZ-WORK-FIELD.
+           05 CSZ-CHAR                 PIC X(1) OCCURS 20 TIMES.
+       01 CSZ-LAST-POS                 PIC 99   VALUE ZERO.
+       01 ZIP-CODE-KEY                 PIC X(5) VALUE SPACES.
+       01 MAIL-DEDUPE-FIELDS.
+           05 NO-MORE-MAIL-RECS        PIC X(3)  VALUE 'NO '.
+           05 FIRST-MAIL-RECORD-SWITCH PIC X(3)  VALUE 'YES'.
+           05 DUPLICATE-MAIL-COUNT     PIC 9(5)  VALUE ZERO.
+           05 PREV-MAIL-CUSTOMER-NAME  PIC X(20) VALUE SPACES.
+           05 PREV-MAIL-STREET-ADDR    PIC X(20) VALUE SPACES.
+           05 PREV-MAIL-CITY-STATE-ZIP PIC X(20) VALUE SPACES.
+       01 OUT-DUPLICATE-COUNT-LINE.
+           05 FILLER18                 PIC X(8)  VALUE SPACES.
+           05 DUPLICATE-LABEL          PIC X(19) VALUE
+               'DUPLICATES DROPPED:'.
+           05 DUPLICATE-COUNT-OUT      PIC ZZZZ9.
+           05 FILLER19                 PIC X(13) VALUE SPACES.
+       01 OUT-TOTAL-LINE.
+           05 FILLER7              PIC X(11) VALUE SPACES.
+           05 TOTAL-LABEL          PIC X(19) VALUE
+               'TOTAL ANNUAL SALARY'.
+           05 FILLER8              PIC X(2)  VALUE SPACES.
+           05 TOTAL-SALARY-OUT     PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER9              PIC X(89) VALUE SPACES.
+       01 OUT-SUBTOTAL-LINE.
+           05 FILLER10             PIC X(5)  VALUE SPACES.
+           05 SUBTOTAL-LABEL       PIC X(11) VALUE SPACES.
+           05 SUBTOTAL-KEY-OUT     PIC X(2)  VALUE SPACES.
+           05 FILLER11             PIC X(3)  VALUE SPACES.
+           05 SUBTOTAL-TAG         PIC X(8)  VALUE 'SUBTOTAL'.
+           05 FILLER12             PIC X(2)  VALUE SPACES.
+           05 SUBTOTAL-SALARY-OUT  PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER13             PIC X(90) VALUE SPACES.
        01 OUT-PAYROLL-HEADER-ONE.
            05 FILLER               PIC X(28) VALUE SPACES.
            05 PAYROLL              PIC X(15) VALUE 'PAYROLL LISTING'.
@@ -59,6 +260,7 @@
            05 PAGE-NUM             PIC X(8)  VALUE 'PAGE 01'.
            05 FILLER3              PIC X(2)  VALUE SPACES.
            05 DATE-OUT             PIC X(10).
+           05 FILLER20              PIC X(52) VALUE SPACES.
        01 OUT-PAYROLL-HEADER-TWO.
            05 NUMBER-HEADER        PIC X(10) VALUE 'EMP. NO.  '.
            05 EXTRA_SPACE          PIC X(1)  VALUE SPACES.
@@ -71,6 +273,11 @@
            05 SALARY-HEADER        PIC X(13) VALUE 'ANNUAL SALARY'.
            05 FILLER6              PIC X(2)  VALUE SPACES.
            05 PHONE-HEADER         PIC X(11) VALUE 'PHONE NUM. '.
+           05 FILLER21             PIC X(1)  VALUE SPACES.
+           05 DEDUCTION-HEADER     PIC X(10) VALUE 'DEDUCTIONS'.
+           05 FILLER22             PIC X(2)  VALUE SPACES.
+           05 NET-PAY-HEADER       PIC X(7)  VALUE 'NET PAY'.
+           05 FILLER23             PIC X(31) VALUE SPACES.
        01 WORKING-EMPLOYEE-REC.
            05 OUT-EMPLOYEE-NUM     PIC X(5).
            05 OUT-SPACES           PIC X(6).
@@ -83,6 +290,11 @@
            05 OUT-ANNUAL-SALARY    PIC X(6).
            05 OUT-SPACES-FIVE      PIC X(9).
            05 OUT-PHONE-NUM        PIC X(10).
+           05 OUT-SPACES-SIX       PIC X(2).
+           05 OUT-DEDUCTION-AMT    PIC ZZZ,ZZ9.
+           05 OUT-SPACES-SEVEN     PIC X(5).
+           05 OUT-NET-PAY-OUT      PIC ZZZ,ZZ9.
+           05 FILLER-PAY-END       PIC X(31) VALUE SPACES.
        01 CURRENTDATE.
            05  YEAR                PIC 9(4).
            05  MONTH               PIC 9(2).
@@ -103,45 +315,141 @@
            05 DATE-OUT-2           PIC X(10).
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-       OPEN INPUT  IN-PAYROLL-FILE
-            INPUT  IN-MAIL-FILE
-            OUTPUT OUT-PAYROLL-FILE
-            OUTPUT OUT-MAIL-FILE
+       PERFORM 101-READ-CHECKPOINT-RTN
+       PERFORM 102-OPEN-OUTPUT-FILES-RTN
+       PERFORM 150-SET-REPORT-DATE-RTN
 
-       PERFORM 200-PROCESS-RTN
-       PERFORM 300-PROCESS-RTN
-       PERFORM 400-PROCESS-RTN
+       IF RESUMING-PAYROLL-SW = 'NO '
+           PERFORM 200-PROCESS-RTN
+           PERFORM 300-PROCESS-RTN
+       END-IF
+       IF RESUMING-MAIL-SW = 'NO '
+           PERFORM 400-PROCESS-RTN
+       END-IF
+       PERFORM 410-PROCESS-RTN
+       PERFORM 420-PROCESS-RTN
+       PERFORM 430-LOAD-DEDUCTIONS-RTN
 
-       PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-           READ IN-PAYROLL-FILE
-               AT END
-                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-               NOT AT END
-                   PERFORM 500-PROCESS-RTN
-           END-READ
-       END-PERFORM
+       SORT SORT-PAYROLL-FILE
+           ON ASCENDING KEY SRT-TERRITORY-NUM
+                            SRT-OFFICE-NUM
+                            SRT-EMPLOYEE-NAME
+           INPUT PROCEDURE IS 450-VALIDATE-PAYROLL-RTN
+           OUTPUT PROCEDURE IS 500-PROCESS-RTN
 
-       MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+       SORT SORT-MAIL-FILE
+           ON ASCENDING KEY SRT-MAIL-ZIP-KEY
+                            SRT-MAIL-CUSTOMER-NAME
+                            SRT-MAIL-STREET-ADDRESS
+                            SRT-MAIL-CITY-STATE-ZIP
+           INPUT PROCEDURE IS 580-BUILD-MAIL-SORT-RTN
+           OUTPUT PROCEDURE IS 600-PROCESS-RTN
 
-       PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-           READ IN-MAIL-FILE
-               AT END
-                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-               NOT AT END
-                   PERFORM 600-PROCESS-RTN
-                   PERFORM 700-PROCESS-RTN
-                   PERFORM 800-PROCESS-RTN
-                   PERFORM 900-PROCESS-RTN
-           END-READ
-       END-PERFORM
-
-       CLOSE IN-PAYROLL-FILE
-             IN-MAIL-FILE
-             OUT-PAYROLL-FILE
+       PERFORM 1000-RECONCILE-RTN
+       PERFORM 990-CLEAR-CHECKPOINT-RTN
+
+       CLOSE OUT-PAYROLL-FILE
              OUT-MAIL-FILE
+             OUT-MAIL-CSV-FILE
+             OUT-EXCEPTION-FILE
+             OUT-RECONCILE-FILE
 
        STOP RUN.
-       200-PROCESS-RTN.
+
+       101-READ-CHECKPOINT-RTN.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT-FILE = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO CKPT-PAYROLL-COUNT-IN
+                       MOVE ZERO TO CKPT-MAIL-COUNT-IN
+                   NOT AT END
+                       MOVE CKPT-PAYROLL-COUNT TO CKPT-PAYROLL-COUNT-IN
+                       MOVE CKPT-MAIL-COUNT    TO CKPT-MAIL-COUNT-IN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO CKPT-PAYROLL-COUNT-IN
+               MOVE ZERO TO CKPT-MAIL-COUNT-IN
+           END-IF
+           IF CKPT-PAYROLL-COUNT-IN > ZERO
+               MOVE 'YES' TO RESUMING-PAYROLL-SW
+               MOVE CKPT-PAGE-NUM      TO CURRENT-PAGE-NUM
+               MOVE CKPT-LINES-ON-PAGE TO LINES-ON-PAGE
+           END-IF
+           IF CKPT-MAIL-COUNT-IN > ZERO
+               MOVE 'YES' TO RESUMING-MAIL-SW
+           END-IF.
+
+       102-OPEN-OUTPUT-FILES-RTN.
+           IF RESUMING-PAYROLL-SW = 'YES'
+               OPEN EXTEND OUT-PAYROLL-FILE
+           ELSE
+               OPEN OUTPUT OUT-PAYROLL-FILE
+           END-IF
+           MOVE FS-OUT-PAYROLL-FILE  TO CHECK-STATUS
+           MOVE 'OUT-PAYROLL-FILE'   TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+
+           IF RESUMING-MAIL-SW = 'YES'
+               OPEN EXTEND OUT-MAIL-FILE
+           ELSE
+               OPEN OUTPUT OUT-MAIL-FILE
+           END-IF
+           MOVE FS-OUT-MAIL-FILE     TO CHECK-STATUS
+           MOVE 'OUT-MAIL-FILE'      TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+
+           IF RESUMING-MAIL-SW = 'YES'
+               OPEN EXTEND OUT-MAIL-CSV-FILE
+           ELSE
+               OPEN OUTPUT OUT-MAIL-CSV-FILE
+           END-IF
+           MOVE FS-OUT-MAIL-CSV-FILE TO CHECK-STATUS
+           MOVE 'OUT-MAIL-CSV-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+
+           OPEN OUTPUT OUT-EXCEPTION-FILE
+           MOVE FS-OUT-EXCEPTION-FILE TO CHECK-STATUS
+           MOVE 'OUT-EXCEPTION-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+
+           OPEN OUTPUT OUT-RECONCILE-FILE
+           MOVE FS-OUT-RECONCILE-FILE TO CHECK-STATUS
+           MOVE 'OUT-RECONCILE-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN.
+
+       905-CHECK-OPEN-STATUS-RTN.
+           IF CHECK-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ' CHECK-FILE-NAME
+                   ' - FILE STATUS ' CHECK-STATUS
+               STOP RUN
+           END-IF.
+
+       910-WRITE-CHECKPOINT-RTN.
+           MOVE PAYROLL-REC-ORDINAL TO CKPT-PAYROLL-COUNT
+           MOVE MAIL-REC-ORDINAL    TO CKPT-MAIL-COUNT
+           MOVE CURRENT-PAGE-NUM    TO CKPT-PAGE-NUM
+           MOVE LINES-ON-PAGE       TO CKPT-LINES-ON-PAGE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE FS-CHECKPOINT-FILE TO CHECK-STATUS
+           MOVE 'CHECKPOINT-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       990-CLEAR-CHECKPOINT-RTN.
+           MOVE ZERO TO CKPT-PAYROLL-COUNT
+           MOVE ZERO TO CKPT-MAIL-COUNT
+           MOVE ZERO TO CKPT-PAGE-NUM
+           MOVE ZERO TO CKPT-LINES-ON-PAGE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE FS-CHECKPOINT-FILE TO CHECK-STATUS
+           MOVE 'CHECKPOINT-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       150-SET-REPORT-DATE-RTN.
            MOVE FUNCTION CURRENT-DATE TO CURRENTDATE
            MOVE MONTH TO MONTH-OUT
            MOVE '\' TO SLASH-ONE-OUT
@@ -150,6 +458,13 @@
            MOVE YEAR TO YEAR-OUT
            MOVE WORKING-DATE-OUT TO DATE-OUT
            MOVE WORKING-DATE-OUT TO DATE-OUT-2
+           MOVE WORKING-DATE-OUT TO DATE-OUT-3
+           MOVE WORKING-DATE-OUT TO DATE-OUT-4.
+
+       200-PROCESS-RTN.
+           MOVE SPACES TO PAGE-NUM
+           STRING 'PAGE ' CURRENT-PAGE-NUM DELIMITED BY SIZE
+               INTO PAGE-NUM
            MOVE OUT-PAYROLL-HEADER-ONE TO OUT-HEADER-ONE
            WRITE OUT-HEADER-ONE.
 
@@ -157,11 +472,156 @@
            MOVE OUT-PAYROLL-HEADER-TWO TO OUT-HEADER-TWO
            WRITE OUT-HEADER-TWO.
 
+       250-NEW-PAGE-RTN.
+           ADD 1 TO CURRENT-PAGE-NUM
+           MOVE ZERO TO LINES-ON-PAGE
+           PERFORM 200-PROCESS-RTN
+           PERFORM 300-PROCESS-RTN.
+
        400-PROCESS-RTN.
            MOVE  WORKING-MAIL-HEADER TO OUT-MAIL-HEADER
            WRITE OUT-MAIL-HEADER.
 
+       410-PROCESS-RTN.
+           MOVE WORKING-EXCEPTION-HEADER TO OUT-EXCEPTION-HEADER
+           WRITE OUT-EXCEPTION-HEADER.
+
+       420-PROCESS-RTN.
+           MOVE WORKING-RECONCILE-HEADER TO OUT-RECONCILE-HEADER
+           WRITE OUT-RECONCILE-HEADER.
+
+       430-LOAD-DEDUCTIONS-RTN.
+           OPEN INPUT IN-DEDUCTION-FILE
+           MOVE FS-IN-DEDUCTION-FILE TO CHECK-STATUS
+           MOVE 'IN-DEDUCTION-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 435-DEDUCTION-READ-LOOP-RTN
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           CLOSE IN-DEDUCTION-FILE.
+
+       435-DEDUCTION-READ-LOOP-RTN.
+           READ IN-DEDUCTION-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   IF IN-DED-EMPLOYEE-NUM = SPACES OR
+                      IN-DED-EMPLOYEE-NUM NOT NUMERIC OR
+                      IN-DED-AMOUNT = SPACES OR
+                      IN-DED-AMOUNT NOT NUMERIC
+                       PERFORM 436-WRITE-BAD-DEDUCTION-RTN
+                   ELSE
+                       ADD 1 TO DEDUCTION-COUNT
+                       IF DEDUCTION-COUNT > 500
+                           DISPLAY 'DEDUCTION TABLE OVERFLOW -'
+                               ' LIMIT 500'
+                           STOP RUN
+                       END-IF
+                       SET DE-IDX TO DEDUCTION-COUNT
+                       MOVE IN-DED-EMPLOYEE-NUM
+                           TO DED-EMPLOYEE-NUM(DE-IDX)
+                       MOVE IN-DED-AMOUNT TO DED-AMOUNT(DE-IDX)
+                   END-IF
+           END-READ.
+
+       436-WRITE-BAD-DEDUCTION-RTN.
+           MOVE IN-DED-EMPLOYEE-NUM TO REC-EMPLOYEE-NUM
+           MOVE SPACES TO REC-EMPLOYEE-NAME
+           MOVE 'INVALID DEDUCTION RECORD' TO REC-REASON-OUT
+           MOVE WORKING-RECONCILE-REC TO OUT-RECONCILE-REC
+           WRITE OUT-RECONCILE-REC.
+
+       450-VALIDATE-PAYROLL-RTN.
+           OPEN INPUT IN-PAYROLL-FILE
+           MOVE FS-IN-PAYROLL-FILE TO CHECK-STATUS
+           MOVE 'IN-PAYROLL-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 460-VALIDATE-READ-LOOP-RTN
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           CLOSE IN-PAYROLL-FILE.
+
+       460-VALIDATE-READ-LOOP-RTN.
+           READ IN-PAYROLL-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   PERFORM 470-EDIT-PAYROLL-RTN
+                   IF RECORD-IS-VALID = 'YES'
+                       PERFORM 465-RECORD-PAYROLL-EMP-RTN
+                       MOVE IN-EMPLOYEE-NUM  TO SRT-EMPLOYEE-NUM
+                       MOVE IN-EMPLOYEE-NAME TO SRT-EMPLOYEE-NAME
+                       MOVE IN-TERRITORY-NUM TO SRT-TERRITORY-NUM
+                       MOVE IN-OFFICE-NUM    TO SRT-OFFICE-NUM
+                       MOVE IN-ANNUAL-SALARY TO SRT-ANNUAL-SALARY
+                       MOVE IN-PHONE-NUM     TO SRT-PHONE-NUM
+                       RELEASE SORT-PAYROLL-REC
+                   ELSE
+                       PERFORM 480-WRITE-EXCEPTION-RTN
+                   END-IF
+           END-READ.
+
+       465-RECORD-PAYROLL-EMP-RTN.
+           ADD 1 TO PAYROLL-EMP-COUNT
+           IF PAYROLL-EMP-COUNT > 500
+               DISPLAY 'PAYROLL EMPLOYEE TABLE OVERFLOW - LIMIT 500'
+               STOP RUN
+           END-IF
+           SET PE-IDX TO PAYROLL-EMP-COUNT
+           MOVE IN-EMPLOYEE-NUM  TO PAYROLL-EMP-NUM(PE-IDX)
+           MOVE IN-EMPLOYEE-NAME TO PAYROLL-EMP-NAME(PE-IDX).
+
+       470-EDIT-PAYROLL-RTN.
+           MOVE 'YES' TO RECORD-IS-VALID
+           MOVE SPACES TO EXCEPTION-REASON
+           IF IN-EMPLOYEE-NUM = SPACES OR
+              IN-EMPLOYEE-NUM NOT NUMERIC
+               MOVE 'NO ' TO RECORD-IS-VALID
+               MOVE 'INVALID EMPLOYEE NUMBER' TO EXCEPTION-REASON
+           ELSE
+               IF IN-TERRITORY-NUM = SPACES OR
+                  IN-TERRITORY-NUM NOT NUMERIC
+                   MOVE 'NO ' TO RECORD-IS-VALID
+                   MOVE 'INVALID TERRITORY NUMBER' TO EXCEPTION-REASON
+               ELSE
+                   IF IN-OFFICE-NUM = SPACES OR
+                      IN-OFFICE-NUM NOT NUMERIC
+                       MOVE 'NO ' TO RECORD-IS-VALID
+                       MOVE 'INVALID OFFICE NUMBER' TO EXCEPTION-REASON
+                   ELSE
+                       IF IN-ANNUAL-SALARY = SPACES OR
+                          IN-ANNUAL-SALARY NOT NUMERIC
+                           MOVE 'NO ' TO RECORD-IS-VALID
+                           MOVE 'INVALID ANNUAL SALARY'
+                               TO EXCEPTION-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       480-WRITE-EXCEPTION-RTN.
+           MOVE IN-EMPLOYEE-NUM  TO EXC-EMPLOYEE-NUM
+           MOVE IN-EMPLOYEE-NAME TO EXC-EMPLOYEE-NAME
+           MOVE EXCEPTION-REASON TO EXC-REASON-OUT
+           MOVE WORKING-EXCEPTION-REC TO OUT-EXCEPTION-REC
+           WRITE OUT-EXCEPTION-REC.
+
        500-PROCESS-RTN.
+           MOVE 'NO ' TO NO-MORE-SORTED-RECS
+           PERFORM 505-RETURN-LOOP-RTN
+               UNTIL NO-MORE-SORTED-RECS = 'YES'
+           PERFORM 550-PRINT-GRAND-TOTAL-RTN.
+
+       505-RETURN-LOOP-RTN.
+           RETURN SORT-PAYROLL-FILE INTO IN-PAYROLL-REC
+               AT END
+                   MOVE 'YES' TO NO-MORE-SORTED-RECS
+               NOT AT END
+                   PERFORM 530-WRITE-DETAIL-RTN
+           END-RETURN.
+
+       530-WRITE-DETAIL-RTN.
+           PERFORM 535-CONTROL-BREAK-RTN
            MOVE IN-EMPLOYEE-NUM TO OUT-EMPLOYEE-NUM
            MOVE SPACES TO OUT-SPACES
            MOVE IN-EMPLOYEE-NAME TO OUT-EMPLOYEE-NAME
@@ -171,23 +631,285 @@
            MOVE IN-OFFICE-NUM TO OUT-OFFICE-NUM
            MOVE SPACES TO OUT-SPACES-FOUR
            MOVE IN-ANNUAL-SALARY TO OUT-ANNUAL-SALARY
+           MOVE IN-ANNUAL-SALARY TO ANNUAL-SALARY-NUM
+           ADD ANNUAL-SALARY-NUM TO GRAND-TOTAL-SALARY
+           ADD ANNUAL-SALARY-NUM TO OFFICE-SUBTOTAL
+           ADD ANNUAL-SALARY-NUM TO TERRITORY-SUBTOTAL
            MOVE SPACES TO OUT-SPACES-FIVE
            MOVE IN-PHONE-NUM TO OUT-PHONE-NUM
+           MOVE SPACES TO OUT-SPACES-SIX
+           MOVE SPACES TO OUT-SPACES-SEVEN
+           PERFORM 536-FIND-DEDUCTION-RTN
+           MOVE DEDUCTION-AMOUNT-NUM TO OUT-DEDUCTION-AMT
+           MOVE NET-PAY-NUM TO OUT-NET-PAY-OUT
            MOVE WORKING-EMPLOYEE-REC TO OUT-EMPLOYEE-REC
-           WRITE OUT-EMPLOYEE-REC.
+           PERFORM 539-WRITE-PAYROLL-LINE-RTN
+           MOVE IN-TERRITORY-NUM TO PREV-TERRITORY-NUM
+           MOVE IN-OFFICE-NUM TO PREV-OFFICE-NUM
+           IF PAYROLL-REC-ORDINAL > CKPT-PAYROLL-COUNT-IN
+               AND LINES-ON-PAGE >= LINES-PER-PAGE
+               PERFORM 250-NEW-PAGE-RTN
+           END-IF
+           PERFORM 540-FLUSH-PAYROLL-CKPT-RTN.
+
+       539-WRITE-PAYROLL-LINE-RTN.
+           ADD 1 TO PAYROLL-REC-ORDINAL
+           IF PAYROLL-REC-ORDINAL > CKPT-PAYROLL-COUNT-IN
+               WRITE OUT-EMPLOYEE-REC
+               ADD 1 TO LINES-ON-PAGE
+               ADD 1 TO PAYROLL-LINES-SINCE-CKPT
+               IF PAYROLL-LINES-SINCE-CKPT >= CHECKPOINT-INTERVAL
+                   MOVE 'YES' TO PAYROLL-CKPT-DUE-SW
+               END-IF
+           END-IF.
+
+       540-FLUSH-PAYROLL-CKPT-RTN.
+           IF PAYROLL-CKPT-DUE-SW = 'YES'
+               PERFORM 910-WRITE-CHECKPOINT-RTN
+               MOVE ZERO TO PAYROLL-LINES-SINCE-CKPT
+               MOVE 'NO ' TO PAYROLL-CKPT-DUE-SW
+           END-IF.
+
+       536-FIND-DEDUCTION-RTN.
+           MOVE 'NO ' TO DEDUCTION-FOUND-SW
+           MOVE ZERO  TO DEDUCTION-AMOUNT-NUM
+           PERFORM 537-MATCH-DEDUCTION-RTN
+               VARYING DE-IDX FROM 1 BY 1
+               UNTIL DE-IDX > DEDUCTION-COUNT
+           IF DEDUCTION-AMOUNT-NUM > ANNUAL-SALARY-NUM
+               MOVE ZERO TO NET-PAY-NUM
+               PERFORM 538-REPORT-BAD-DEDUCTION-RTN
+           ELSE
+               SUBTRACT DEDUCTION-AMOUNT-NUM FROM ANNUAL-SALARY-NUM
+                   GIVING NET-PAY-NUM
+           END-IF.
+
+       537-MATCH-DEDUCTION-RTN.
+           IF DEDUCTION-FOUND-SW = 'NO '
+               AND DED-EMPLOYEE-NUM(DE-IDX) = IN-EMPLOYEE-NUM
+               MOVE 'YES' TO DEDUCTION-FOUND-SW
+               MOVE DED-AMOUNT(DE-IDX) TO DEDUCTION-AMOUNT-NUM
+           END-IF.
+
+       538-REPORT-BAD-DEDUCTION-RTN.
+           MOVE IN-EMPLOYEE-NUM  TO REC-EMPLOYEE-NUM
+           MOVE IN-EMPLOYEE-NAME TO REC-EMPLOYEE-NAME
+           MOVE 'DEDUCTION EXCEEDS SALARY' TO REC-REASON-OUT
+           MOVE WORKING-RECONCILE-REC TO OUT-RECONCILE-REC
+           WRITE OUT-RECONCILE-REC.
+
+       535-CONTROL-BREAK-RTN.
+           IF FIRST-RECORD-SWITCH = 'YES'
+               MOVE 'NO ' TO FIRST-RECORD-SWITCH
+               MOVE IN-TERRITORY-NUM TO PREV-TERRITORY-NUM
+               MOVE IN-OFFICE-NUM TO PREV-OFFICE-NUM
+           ELSE
+               IF IN-TERRITORY-NUM NOT = PREV-TERRITORY-NUM
+                   PERFORM 510-OFFICE-SUBTOTAL-RTN
+                   PERFORM 520-TERRITORY-SUBTOTAL-RTN
+               ELSE
+                   IF IN-OFFICE-NUM NOT = PREV-OFFICE-NUM
+                       PERFORM 510-OFFICE-SUBTOTAL-RTN
+                   END-IF
+               END-IF
+           END-IF.
+
+       510-OFFICE-SUBTOTAL-RTN.
+           MOVE 'OFFICE'       TO SUBTOTAL-LABEL
+           MOVE PREV-OFFICE-NUM TO SUBTOTAL-KEY-OUT
+           MOVE OFFICE-SUBTOTAL TO SUBTOTAL-SALARY-OUT
+           MOVE OUT-SUBTOTAL-LINE TO OUT-EMPLOYEE-REC
+           PERFORM 539-WRITE-PAYROLL-LINE-RTN
+           PERFORM 540-FLUSH-PAYROLL-CKPT-RTN
+           MOVE ZERO TO OFFICE-SUBTOTAL.
+
+       520-TERRITORY-SUBTOTAL-RTN.
+           MOVE 'TERRITORY'    TO SUBTOTAL-LABEL
+           MOVE PREV-TERRITORY-NUM TO SUBTOTAL-KEY-OUT
+           MOVE TERRITORY-SUBTOTAL TO SUBTOTAL-SALARY-OUT
+           MOVE OUT-SUBTOTAL-LINE TO OUT-EMPLOYEE-REC
+           PERFORM 539-WRITE-PAYROLL-LINE-RTN
+           PERFORM 540-FLUSH-PAYROLL-CKPT-RTN
+           MOVE ZERO TO TERRITORY-SUBTOTAL.
+
+       550-PRINT-GRAND-TOTAL-RTN.
+           PERFORM 510-OFFICE-SUBTOTAL-RTN
+           PERFORM 520-TERRITORY-SUBTOTAL-RTN
+           MOVE GRAND-TOTAL-SALARY TO TOTAL-SALARY-OUT
+           MOVE OUT-TOTAL-LINE TO OUT-EMPLOYEE-REC
+           PERFORM 539-WRITE-PAYROLL-LINE-RTN
+           PERFORM 540-FLUSH-PAYROLL-CKPT-RTN.
+
+       595-RECORD-MAIL-EMP-RTN.
+           ADD 1 TO MAIL-EMP-COUNT
+           IF MAIL-EMP-COUNT > 500
+               DISPLAY 'MAIL EMPLOYEE TABLE OVERFLOW - LIMIT 500'
+               STOP RUN
+           END-IF
+           SET ME-IDX TO MAIL-EMP-COUNT
+           MOVE IN-MAIL-EMPLOYEE-NUM TO MAIL-EMP-NUM(ME-IDX)
+           MOVE IN-CUSTOMER-NAME     TO MAIL-EMP-NAME(ME-IDX).
+
+       580-BUILD-MAIL-SORT-RTN.
+           OPEN INPUT IN-MAIL-FILE
+           MOVE FS-IN-MAIL-FILE TO CHECK-STATUS
+           MOVE 'IN-MAIL-FILE'  TO CHECK-FILE-NAME
+           PERFORM 905-CHECK-OPEN-STATUS-RTN
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 585-MAIL-READ-LOOP-RTN
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           CLOSE IN-MAIL-FILE.
+
+       585-MAIL-READ-LOOP-RTN.
+           READ IN-MAIL-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   PERFORM 595-RECORD-MAIL-EMP-RTN
+                   PERFORM 590-EXTRACT-ZIP-RTN
+                   MOVE ZIP-CODE-KEY          TO SRT-MAIL-ZIP-KEY
+                   MOVE IN-MAIL-EMPLOYEE-NUM  TO SRT-MAIL-EMPLOYEE-NUM
+                   MOVE IN-CUSTOMER-NAME      TO SRT-MAIL-CUSTOMER-NAME
+                   MOVE IN-STREET-ADDRESS     TO SRT-MAIL-STREET-ADDRESS
+                   MOVE IN-CITY-STATE-ZIP     TO SRT-MAIL-CITY-STATE-ZIP
+                   RELEASE SORT-MAIL-REC
+           END-READ.
+
+       590-EXTRACT-ZIP-RTN.
+           MOVE IN-CITY-STATE-ZIP TO CSZ-WORK-FIELD
+           MOVE 20 TO CSZ-LAST-POS
+           PERFORM 591-SCAN-BACK-RTN
+               UNTIL CSZ-LAST-POS = 0
+                  OR CSZ-CHAR(CSZ-LAST-POS) NOT EQUAL SPACE
+           IF CSZ-LAST-POS >= 5
+               MOVE CSZ-WORK-FIELD(CSZ-LAST-POS - 4 : 5) TO ZIP-CODE-KEY
+           ELSE
+               MOVE SPACES TO ZIP-CODE-KEY
+           END-IF.
+
+       591-SCAN-BACK-RTN.
+           SUBTRACT 1 FROM CSZ-LAST-POS.
 
        600-PROCESS-RTN.
+           MOVE 'NO ' TO NO-MORE-MAIL-RECS
+           PERFORM 605-MAIL-RETURN-LOOP-RTN
+               UNTIL NO-MORE-MAIL-RECS = 'YES'
+           PERFORM 690-PRINT-DUPLICATE-COUNT-RTN.
+
+       605-MAIL-RETURN-LOOP-RTN.
+           RETURN SORT-MAIL-FILE
+               AT END
+                   MOVE 'YES' TO NO-MORE-MAIL-RECS
+               NOT AT END
+                   PERFORM 620-WRITE-MAIL-DETAIL-RTN
+           END-RETURN.
+
+       620-WRITE-MAIL-DETAIL-RTN.
+           IF FIRST-MAIL-RECORD-SWITCH = 'YES'
+               MOVE 'NO ' TO FIRST-MAIL-RECORD-SWITCH
+               PERFORM 625-COUNT-AND-WRITE-MAIL-RTN
+           ELSE
+               IF SRT-MAIL-CUSTOMER-NAME = PREV-MAIL-CUSTOMER-NAME
+                  AND SRT-MAIL-STREET-ADDRESS = PREV-MAIL-STREET-ADDR
+                  AND SRT-MAIL-CITY-STATE-ZIP = PREV-MAIL-CITY-STATE-ZIP
+                   ADD 1 TO DUPLICATE-MAIL-COUNT
+               ELSE
+                   PERFORM 625-COUNT-AND-WRITE-MAIL-RTN
+               END-IF
+           END-IF
+           MOVE SRT-MAIL-CUSTOMER-NAME  TO PREV-MAIL-CUSTOMER-NAME
+           MOVE SRT-MAIL-STREET-ADDRESS TO PREV-MAIL-STREET-ADDR
+           MOVE SRT-MAIL-CITY-STATE-ZIP TO PREV-MAIL-CITY-STATE-ZIP.
+
+       625-COUNT-AND-WRITE-MAIL-RTN.
+           ADD 1 TO MAIL-REC-ORDINAL
+           IF MAIL-REC-ORDINAL > CKPT-MAIL-COUNT-IN
+               PERFORM 630-WRITE-MAIL-LINES-RTN
+               ADD 1 TO MAIL-LINES-SINCE-CKPT
+               IF MAIL-LINES-SINCE-CKPT >= CHECKPOINT-INTERVAL
+                   PERFORM 910-WRITE-CHECKPOINT-RTN
+                   MOVE ZERO TO MAIL-LINES-SINCE-CKPT
+               END-IF
+           END-IF.
+
+       630-WRITE-MAIL-LINES-RTN.
+           PERFORM 610-WRITE-BLANK-RTN
+           PERFORM 700-PROCESS-RTN
+           PERFORM 800-PROCESS-RTN
+           PERFORM 900-PROCESS-RTN
+           PERFORM 640-WRITE-MAIL-CSV-RTN.
+
+       640-WRITE-MAIL-CSV-RTN.
+           MOVE SPACES TO OUT-MAIL-CSV-REC
+           STRING '"' FUNCTION TRIM(SRT-MAIL-CUSTOMER-NAME)
+                  '","' FUNCTION TRIM(SRT-MAIL-STREET-ADDRESS)
+                  '","' FUNCTION TRIM(SRT-MAIL-CITY-STATE-ZIP)
+                  '"' DELIMITED BY SIZE
+                  INTO OUT-MAIL-CSV-REC
+           END-STRING
+           WRITE OUT-MAIL-CSV-REC.
+
+       610-WRITE-BLANK-RTN.
            MOVE SPACES TO OUT-BLANK-LINE
            WRITE OUT-BLANK-LINE.
 
+       690-PRINT-DUPLICATE-COUNT-RTN.
+           ADD 1 TO MAIL-REC-ORDINAL
+           IF MAIL-REC-ORDINAL > CKPT-MAIL-COUNT-IN
+               MOVE DUPLICATE-MAIL-COUNT TO DUPLICATE-COUNT-OUT
+               MOVE OUT-DUPLICATE-COUNT-LINE TO OUT-BLANK-LINE
+               WRITE OUT-BLANK-LINE
+               PERFORM 910-WRITE-CHECKPOINT-RTN
+           END-IF.
+
        700-PROCESS-RTN.
-           MOVE IN-CUSTOMER-NAME TO OUT-CUSTOMER-NAME
+           MOVE SRT-MAIL-CUSTOMER-NAME TO OUT-CUSTOMER-NAME
            WRITE OUT-CUSTOMER-NAME.
 
        800-PROCESS-RTN.
-           MOVE IN-STREET-ADDRESS TO OUT-STREET-ADDRESS
+           MOVE SRT-MAIL-STREET-ADDRESS TO OUT-STREET-ADDRESS
            WRITE OUT-STREET-ADDRESS.
 
        900-PROCESS-RTN.
-           MOVE IN-CITY-STATE-ZIP TO OUT-CITY-STATE-ZIP
+           MOVE SRT-MAIL-CITY-STATE-ZIP TO OUT-CITY-STATE-ZIP
            WRITE OUT-CITY-STATE-ZIP.
+
+       1000-RECONCILE-RTN.
+           PERFORM 1010-MATCH-PAYROLL-RTN
+               VARYING PE-IDX FROM 1 BY 1
+               UNTIL PE-IDX > PAYROLL-EMP-COUNT
+           PERFORM 1030-REPORT-NO-MAIL-RTN
+               VARYING PE-IDX FROM 1 BY 1
+               UNTIL PE-IDX > PAYROLL-EMP-COUNT
+           PERFORM 1040-REPORT-NO-EMPLOYEE-RTN
+               VARYING ME-IDX FROM 1 BY 1
+               UNTIL ME-IDX > MAIL-EMP-COUNT.
+
+       1010-MATCH-PAYROLL-RTN.
+           PERFORM 1011-SCAN-MAIL-RTN
+               VARYING ME-IDX FROM 1 BY 1
+               UNTIL ME-IDX > MAIL-EMP-COUNT.
+
+       1011-SCAN-MAIL-RTN.
+           IF MAIL-EMP-NUM(ME-IDX) = PAYROLL-EMP-NUM(PE-IDX)
+               MOVE 'YES' TO PAYROLL-EMP-MATCHED(PE-IDX)
+               MOVE 'YES' TO MAIL-EMP-MATCHED(ME-IDX)
+           END-IF.
+
+       1030-REPORT-NO-MAIL-RTN.
+           IF PAYROLL-EMP-MATCHED(PE-IDX) = 'NO '
+               MOVE PAYROLL-EMP-NUM(PE-IDX)  TO REC-EMPLOYEE-NUM
+               MOVE PAYROLL-EMP-NAME(PE-IDX) TO REC-EMPLOYEE-NAME
+               MOVE 'NO MAILING RECORD ON FILE' TO REC-REASON-OUT
+               MOVE WORKING-RECONCILE-REC TO OUT-RECONCILE-REC
+               WRITE OUT-RECONCILE-REC
+           END-IF.
+
+       1040-REPORT-NO-EMPLOYEE-RTN.
+           IF MAIL-EMP-MATCHED(ME-IDX) = 'NO '
+               MOVE MAIL-EMP-NUM(ME-IDX)  TO REC-EMPLOYEE-NUM
+               MOVE MAIL-EMP-NAME(ME-IDX) TO REC-EMPLOYEE-NAME
+               MOVE 'NO MATCHING PAYROLL EMPLOYEE' TO REC-REASON-OUT
+               MOVE WORKING-RECONCILE-REC TO OUT-RECONCILE-REC
+               WRITE OUT-RECONCILE-REC
+           END-IF.
